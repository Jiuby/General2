@@ -0,0 +1,879 @@
+      ******************************************************************
+      * CA194M - MAINTAIN-HULL-POINTS
+      * APPLIES BOUNDARY-POINT MAINTENANCE TRANSACTIONS (CHANGE,
+      * DELETE OR ADD ONE POINT) AGAINST A SINGLE PARCEL'S POINT SET,
+      * WRITES A CORRECTED COPY OF THE POINTS MASTER, AND RE-DRIVES
+      * THE CONVEX-HULL COMPUTATION FOR JUST THE PARCELS THAT WERE
+      * CORRECTED - SO ONE BAD FIELD-CREW COORDINATE CAN BE FIXED
+      * WITHOUT RESUBMITTING THE WHOLE DAY'S CA194 BATCH.
+      *
+      * THIS IS A BATCH MAINTENANCE JOB, NOT A CICS ONLINE TRANSACTION
+      * - THIS SHOP'S COBOL RUNS UNDER GNUCOBOL, WHICH HAS NO EXEC
+      * CICS SUPPORT, SO THE "LOOK UP A PARCEL AND CORRECT ONE POINT"
+      * REQUEST IS MET HERE AS A SMALL, RE-RUNNABLE BATCH STEP FED BY
+      * A MAINTENANCE TRANSACTION FILE INSTEAD OF A BMS MAP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTAIN-HULL-POINTS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POINTS-MASTER-INPUT-FILE ASSIGN TO "CA194IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MASTER-INPUT-STATUS.
+
+           SELECT POINTS-MASTER-OUTPUT-FILE ASSIGN TO "CA194IO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MASTER-OUTPUT-STATUS.
+
+           SELECT MAINT-TRANS-FILE ASSIGN TO "CA194MT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MAINT-TRANS-STATUS.
+
+           SELECT HULL-OUTPUT-FILE ASSIGN TO "CA194OU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HULL-OUTPUT-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "CA194LG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POINTS-MASTER-INPUT-FILE.
+           COPY CA194PT.
+
+       FD  POINTS-MASTER-OUTPUT-FILE.
+       01  MASTER-OUTPUT-RECORD            PIC X(31).
+
+       FD  MAINT-TRANS-FILE.
+           COPY CA194MT.
+
+       FD  HULL-OUTPUT-FILE.
+           COPY CA194HL.
+
+       FD  AUDIT-LOG-FILE.
+           COPY CA194LG.
+
+       WORKING-STORAGE SECTION.
+
+       01  MASTER-INPUT-STATUS         PIC X(2).
+       01  MASTER-OUTPUT-STATUS        PIC X(2).
+       01  MAINT-TRANS-STATUS          PIC X(2).
+       01  HULL-OUTPUT-STATUS          PIC X(2).
+       01  AUDIT-LOG-STATUS            PIC X(2).
+
+       01  END-OF-MASTER-SWITCH        PIC X(1) VALUE 'N'.
+           88  END-OF-MASTER           VALUE 'Y'.
+       01  END-OF-MAINT-TRANS-SWITCH   PIC X(1) VALUE 'N'.
+           88  END-OF-MAINT-TRANS      VALUE 'Y'.
+
+      * ONE STAGING COPY OF THE CA194PT LAYOUT FOR BUILDING CORRECTED
+      * MASTER RECORDS, KEPT SEPARATE FROM THE INPUT FD'S OWN COPY OF
+      * CA194PT SO THE TWO RECORD AREAS DON'T COLLIDE.
+           COPY CA194PT REPLACING
+               ==POINTS-INPUT-RECORD== BY ==MASTER-OUTPUT-STAGING-REC==
+               ==CA194-REC-TYPE==      BY ==CA194-OUTM-REC-TYPE==
+               ==CA194-PARCEL-ID==     BY ==CA194-OUTM-PARCEL-ID==
+               ==CA194-POINT-COUNT==   BY ==CA194-OUTM-POINT-COUNT==
+               ==CA194-POINT-X==       BY ==CA194-OUTM-POINT-X==
+               ==CA194-POINT-Y==       BY ==CA194-OUTM-POINT-Y==.
+
+       01  NUMBER-OF-POINTS            PIC 9(2) VALUE ZERO.
+       01  POINTS-INDEX                PIC 9(2) VALUE ZERO.
+       01  CURRENT-PARCEL-ID           PIC X(10) VALUE SPACES.
+
+       01  VALID-POINT-SET-SWITCH      PIC X(1) VALUE 'Y'.
+           88  VALID-POINT-SET         VALUE 'Y'.
+       01  POINTS-READ-COUNT-SWITCH    PIC X(1) VALUE 'Y'.
+           88  POINTS-READ-COUNT-VALID VALUE 'Y'.
+       01  DETAIL-TYPE-MISMATCH-SWITCH PIC X(1) VALUE 'N'.
+           88  DETAIL-TYPE-MISMATCH    VALUE 'Y'.
+       01  SAME-X-SWITCH               PIC X(1) VALUE 'Y'.
+           88  ALL-POINTS-SAME-X       VALUE 'Y'.
+       01  SAME-Y-SWITCH               PIC X(1) VALUE 'Y'.
+           88  ALL-POINTS-SAME-Y       VALUE 'Y'.
+
+       01  POINTS-TABLE.
+           05  POINTS-X OCCURS 10 TIMES PIC S9(6)V99.
+           05  POINTS-Y OCCURS 10 TIMES PIC S9(6)V99.
+
+      * A copy of the point set taken right before a maintenance
+      * transaction is applied, so a correction that leaves the
+      * parcel invalid can be backed out instead of being written
+      * to the corrected master.
+       01  ORIGINAL-NUMBER-OF-POINTS   PIC 9(2) VALUE ZERO.
+       01  ORIGINAL-POINTS-TABLE.
+           05  ORIGINAL-POINTS-X OCCURS 10 TIMES PIC S9(6)V99.
+           05  ORIGINAL-POINTS-Y OCCURS 10 TIMES PIC S9(6)V99.
+
+       01  CONVEX-HULL-TABLE.
+           05  CONVEX-HULL-INDEX OCCURS 10 TIMES PIC 9(2).
+           05  CONVEX-HULL-X     OCCURS 10 TIMES PIC S9(6)V99.
+           05  CONVEX-HULL-Y     OCCURS 10 TIMES PIC S9(6)V99.
+
+       01  HULL-VERTEX-COUNT           PIC 9(2) VALUE ZERO.
+       01  HULL-PRINT-INDEX            PIC 9(2) VALUE ZERO.
+
+      * GIFT-WRAPPING WORKING FIELDS.
+       01  HULL-START-INDEX            PIC 9(2) VALUE ZERO.
+       01  HULL-CURRENT-INDEX          PIC 9(2) VALUE ZERO.
+       01  HULL-NEXT-INDEX             PIC 9(2) VALUE ZERO.
+       01  HULL-CANDIDATE-INDEX        PIC 9(2) VALUE ZERO.
+       01  HULL-DONE-SWITCH            PIC X(1) VALUE 'N'.
+           88  HULL-DONE               VALUE 'Y'.
+       01  CROSS-PRODUCT               PIC S9(13)V9999 VALUE ZERO.
+
+      * AREA/PERIMETER WORKING FIELDS.
+       01  HULL-NEXT-PRINT-INDEX       PIC 9(2) VALUE ZERO.
+       01  SHOELACE-SUM                PIC S9(13)V9999 VALUE ZERO.
+       01  HULL-AREA                   PIC S9(13)V9999 VALUE ZERO.
+       01  HULL-PERIMETER              PIC S9(9)V9999 VALUE ZERO.
+       01  SEGMENT-DX                  PIC S9(7)V99 VALUE ZERO.
+       01  SEGMENT-DY                  PIC S9(7)V99 VALUE ZERO.
+
+      * MAINTENANCE TRANSACTION WORKING FIELDS.
+       01  MAINT-TRANS-TABLE.
+           05  MT-PARCEL-ID OCCURS 20 TIMES PIC X(10).
+           05  MT-ACTION    OCCURS 20 TIMES PIC X(1).
+           05  MT-SEQ-NUM   OCCURS 20 TIMES PIC 9(2).
+           05  MT-POINT-X   OCCURS 20 TIMES PIC S9(6)V99.
+           05  MT-POINT-Y   OCCURS 20 TIMES PIC S9(6)V99.
+
+       01  MAINT-TRANS-COUNT           PIC 9(2) VALUE ZERO.
+       01  MAINT-TRANS-INDEX           PIC 9(2) VALUE ZERO.
+       01  MATCHED-TRANS-INDEX         PIC 9(2) VALUE ZERO.
+       01  TRANSACTION-FOUND-SWITCH    PIC X(1) VALUE 'N'.
+           88  TRANSACTION-FOUND       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM OPEN-POINTS-MASTER-INPUT.
+           PERFORM OPEN-POINTS-MASTER-OUTPUT.
+           PERFORM OPEN-MAINT-TRANS-INPUT.
+           PERFORM OPEN-HULL-OUTPUT.
+           PERFORM OPEN-AUDIT-LOG.
+
+      * Read every correction for this run into working storage up
+      * front, since a parcel's group has to be matched against its
+      * transaction (if any) as that parcel streams by.
+
+           PERFORM LOAD-MAINTENANCE-TRANSACTIONS.
+
+           PERFORM READ-NEXT-MASTER-RECORD.
+
+           PERFORM UNTIL END-OF-MASTER
+
+               IF CA194-REC-TYPE = 'H'
+
+                   MOVE CA194-PARCEL-ID TO CURRENT-PARCEL-ID
+                   MOVE CA194-POINT-COUNT TO NUMBER-OF-POINTS
+
+                   PERFORM READ-POINTS-LOOP
+
+      * Reject a parcel group whose header promised more (or fewer)
+      * detail records than were actually read for it - maintenance
+      * must never be applied against a truncated/short point set,
+      * the same failure mode Request 004 closed for CA194 itself.
+
+                   PERFORM VALIDATE-POINTS-READ-COUNT
+
+                   IF POINTS-READ-COUNT-VALID
+
+                       PERFORM FIND-MAINT-TRANSACTION
+
+                       IF TRANSACTION-FOUND
+                           MOVE NUMBER-OF-POINTS
+                               TO ORIGINAL-NUMBER-OF-POINTS
+                           MOVE POINTS-TABLE TO ORIGINAL-POINTS-TABLE
+                           PERFORM APPLY-MAINTENANCE-TRANSACTION
+                       END-IF
+
+      * Only re-drive the hull for a parcel that was actually
+      * corrected this run - an untouched parcel's hull has not
+      * changed, so there's nothing new to write or log for it. The
+      * master is only ever written with the corrected point set once
+      * that set has passed the same validation a fresh parcel would -
+      * a correction that leaves the parcel invalid (too few points,
+      * every point sharing one coordinate) must not persist past this
+      * check into CA194IO, the master the next run will read.
+
+                       IF TRANSACTION-FOUND
+
+                           MOVE ZERO TO HULL-VERTEX-COUNT
+                           PERFORM VALIDATE-POINT-SET
+
+                           IF VALID-POINT-SET
+
+                               PERFORM WRITE-MASTER-PARCEL-GROUP
+
+                               PERFORM FIND-HULL-START-POINT
+                               PERFORM COMPUTE-CONVEX-HULL
+
+                               PERFORM VARYING HULL-PRINT-INDEX
+                                       FROM 1 BY 1
+                                       UNTIL HULL-PRINT-INDEX
+                                           > HULL-VERTEX-COUNT
+
+                                   DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                                       " CORRECTED HULL VERTEX "
+                                       HULL-PRINT-INDEX
+                                       " X="
+                                       CONVEX-HULL-X(HULL-PRINT-INDEX)
+                                       " Y="
+                                       CONVEX-HULL-Y(HULL-PRINT-INDEX)
+
+                                   PERFORM WRITE-HULL-OUTPUT-RECORD
+
+                               END-PERFORM
+
+                               PERFORM COMPUTE-HULL-METRICS
+
+                               DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                                   " CORRECTED AREA=" HULL-AREA
+                                   " PERIMETER=" HULL-PERIMETER
+
+                           ELSE
+                               DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                                   " CORRECTION REJECTED - RESULT IS "
+                                   "NOT A VALID POINT SET, MASTER KEPT "
+                                   "AT PRIOR POINT SET"
+                               MOVE ORIGINAL-NUMBER-OF-POINTS
+                                   TO NUMBER-OF-POINTS
+                               MOVE ORIGINAL-POINTS-TABLE
+                                   TO POINTS-TABLE
+                               PERFORM WRITE-MASTER-PARCEL-GROUP
+                               MOVE 8 TO RETURN-CODE
+                           END-IF
+
+                           PERFORM WRITE-AUDIT-LOG-RECORD
+
+                       ELSE
+                           PERFORM WRITE-MASTER-PARCEL-GROUP
+                       END-IF
+
+                   ELSE
+                       DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                           " SKIPPED - NOT WRITTEN TO CORRECTED MASTER"
+                   END-IF
+
+      * If READ-POINTS-LOOP stopped early on a record that wasn't a
+      * 'D', that record is already sitting in the input area and is
+      * the next record the batch loop needs to examine - reading
+      * again here would skip over it.
+
+                   IF NOT DETAIL-TYPE-MISMATCH
+                       PERFORM READ-NEXT-MASTER-RECORD
+                   END-IF
+
+                   IF POINTS-READ-COUNT-VALID
+                       PERFORM COPY-FOLLOWUP-RECORDS
+                   ELSE
+                       PERFORM SKIP-FOLLOWUP-RECORDS
+                   END-IF
+
+               ELSE
+
+                   DISPLAY "CA194M - UNEXPECTED RECORD TYPE '"
+                       CA194-REC-TYPE "' SKIPPED"
+
+                   PERFORM READ-NEXT-MASTER-RECORD
+
+               END-IF
+
+           END-PERFORM.
+
+           PERFORM CLOSE-POINTS-MASTER-INPUT.
+           PERFORM CLOSE-POINTS-MASTER-OUTPUT.
+           PERFORM CLOSE-MAINT-TRANS-INPUT.
+           PERFORM CLOSE-HULL-OUTPUT.
+           PERFORM CLOSE-AUDIT-LOG.
+
+           STOP RUN.
+
+       OPEN-POINTS-MASTER-INPUT.
+
+           OPEN INPUT POINTS-MASTER-INPUT-FILE.
+
+           IF MASTER-INPUT-STATUS NOT = "00"
+               DISPLAY "CA194M - UNABLE TO OPEN CA194IN, STATUS "
+                   MASTER-INPUT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       OPEN-POINTS-MASTER-OUTPUT.
+
+           OPEN OUTPUT POINTS-MASTER-OUTPUT-FILE.
+
+           IF MASTER-OUTPUT-STATUS NOT = "00"
+               DISPLAY "CA194M - UNABLE TO OPEN CA194IO, STATUS "
+                   MASTER-OUTPUT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       OPEN-MAINT-TRANS-INPUT.
+
+           OPEN INPUT MAINT-TRANS-FILE.
+
+           IF MAINT-TRANS-STATUS NOT = "00"
+               DISPLAY "CA194M - UNABLE TO OPEN CA194MT, STATUS "
+                   MAINT-TRANS-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       OPEN-HULL-OUTPUT.
+
+      * CA194M adds corrected parcels' hulls onto the same CA194OU an
+      * overnight CA194 run produced, rather than wiping out every
+      * other parcel's hull that wasn't touched this run - OPEN EXTEND
+      * appends instead of truncating. The file won't exist yet the
+      * very first time either job ever runs, so fall back to OPEN
+      * OUTPUT to create it when EXTEND reports "file does not exist".
+
+           OPEN EXTEND HULL-OUTPUT-FILE.
+
+           IF HULL-OUTPUT-STATUS = "35"
+               OPEN OUTPUT HULL-OUTPUT-FILE
+           END-IF.
+
+           IF HULL-OUTPUT-STATUS NOT = "00"
+               DISPLAY "CA194M - UNABLE TO OPEN CA194OU, STATUS "
+                   HULL-OUTPUT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       OPEN-AUDIT-LOG.
+
+      * Same reasoning as OPEN-HULL-OUTPUT above - append to CA194's
+      * own audit trail instead of truncating it.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+
+           IF AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           IF AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY "CA194M - UNABLE TO OPEN CA194LG, STATUS "
+                   AUDIT-LOG-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       CLOSE-POINTS-MASTER-INPUT.
+
+           CLOSE POINTS-MASTER-INPUT-FILE.
+
+       CLOSE-POINTS-MASTER-OUTPUT.
+
+           CLOSE POINTS-MASTER-OUTPUT-FILE.
+
+       CLOSE-MAINT-TRANS-INPUT.
+
+           CLOSE MAINT-TRANS-FILE.
+
+       CLOSE-HULL-OUTPUT.
+
+           CLOSE HULL-OUTPUT-FILE.
+
+       CLOSE-AUDIT-LOG.
+
+           CLOSE AUDIT-LOG-FILE.
+
+       LOAD-MAINTENANCE-TRANSACTIONS.
+
+           MOVE ZERO TO MAINT-TRANS-COUNT.
+
+           READ MAINT-TRANS-FILE
+               AT END SET END-OF-MAINT-TRANS TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-MAINT-TRANS
+
+               IF MAINT-TRANS-COUNT < 20
+                   ADD 1 TO MAINT-TRANS-COUNT
+                   MOVE CA194MT-PARCEL-ID
+                       TO MT-PARCEL-ID(MAINT-TRANS-COUNT)
+                   MOVE CA194MT-ACTION
+                       TO MT-ACTION(MAINT-TRANS-COUNT)
+                   MOVE CA194MT-SEQ-NUM
+                       TO MT-SEQ-NUM(MAINT-TRANS-COUNT)
+                   MOVE CA194MT-POINT-X
+                       TO MT-POINT-X(MAINT-TRANS-COUNT)
+                   MOVE CA194MT-POINT-Y
+                       TO MT-POINT-Y(MAINT-TRANS-COUNT)
+               ELSE
+                   DISPLAY "CA194M - MAINTENANCE TRANSACTION FOR "
+                       "PARCEL " CA194MT-PARCEL-ID
+                       " DROPPED, OVER 20 TRANSACTIONS IN ONE RUN"
+               END-IF
+
+               READ MAINT-TRANS-FILE
+                   AT END SET END-OF-MAINT-TRANS TO TRUE
+               END-READ
+
+           END-PERFORM.
+
+       READ-NEXT-MASTER-RECORD.
+
+           READ POINTS-MASTER-INPUT-FILE
+               AT END SET END-OF-MASTER TO TRUE
+           END-READ.
+
+       READ-POINTS-LOOP.
+
+           MOVE ZERO TO POINTS-INDEX.
+           MOVE ZERO TO POINTS-TABLE.
+           MOVE 'N' TO DETAIL-TYPE-MISMATCH-SWITCH.
+
+           PERFORM NUMBER-OF-POINTS TIMES
+
+               READ POINTS-MASTER-INPUT-FILE
+                   AT END SET END-OF-MASTER TO TRUE
+               END-READ
+
+               IF NOT END-OF-MASTER
+
+      * A record that isn't a 'D' (detail) record before the header's
+      * promised count is satisfied means the master is short or
+      * corrupt - stop consuming records immediately rather than
+      * reading on into the next parcel's header/detail records and
+      * storing them as bogus point coordinates.
+
+                   IF CA194-REC-TYPE NOT = 'D'
+                       SET DETAIL-TYPE-MISMATCH TO TRUE
+                       EXIT PERFORM
+                   END-IF
+
+                   IF POINTS-INDEX < 10
+                       ADD 1 TO POINTS-INDEX
+                       MOVE CA194-POINT-X TO POINTS-X(POINTS-INDEX)
+                       MOVE CA194-POINT-Y TO POINTS-Y(POINTS-INDEX)
+                   END-IF
+
+               END-IF
+
+           END-PERFORM.
+
+       VALIDATE-POINTS-READ-COUNT.
+
+      * Checked here, before APPLY-MAINTENANCE-TRANSACTION can change
+      * NUMBER-OF-POINTS via an ADD or DELETE action, so a legitimate
+      * maintenance transaction is never mistaken for a short read.
+
+           MOVE 'Y' TO POINTS-READ-COUNT-SWITCH.
+
+           IF DETAIL-TYPE-MISMATCH
+               DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                   " REJECTED - A NON-'D' RECORD WAS ENCOUNTERED "
+                   "BEFORE THE HEADER'S " NUMBER-OF-POINTS
+                   " POINTS WERE READ"
+               MOVE 'N' TO POINTS-READ-COUNT-SWITCH
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF POINTS-INDEX NOT = NUMBER-OF-POINTS
+               DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                   " REJECTED - HEADER PROMISED " NUMBER-OF-POINTS
+                   " POINTS BUT ONLY " POINTS-INDEX
+                   " DETAIL RECORDS WERE READ"
+               MOVE 'N' TO POINTS-READ-COUNT-SWITCH
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       FIND-MAINT-TRANSACTION.
+
+           MOVE 'N' TO TRANSACTION-FOUND-SWITCH.
+           MOVE ZERO TO MATCHED-TRANS-INDEX.
+
+      * At most one transaction is applied per parcel group, so stop
+      * at the first match - a later duplicate for the same parcel
+      * id is loaded but never consulted.
+
+           PERFORM VARYING MAINT-TRANS-INDEX FROM 1 BY 1
+                   UNTIL MAINT-TRANS-INDEX > MAINT-TRANS-COUNT
+                       OR TRANSACTION-FOUND
+
+               IF MT-PARCEL-ID(MAINT-TRANS-INDEX) = CURRENT-PARCEL-ID
+                   MOVE 'Y' TO TRANSACTION-FOUND-SWITCH
+                   MOVE MAINT-TRANS-INDEX TO MATCHED-TRANS-INDEX
+               END-IF
+
+           END-PERFORM.
+
+           IF TRANSACTION-FOUND
+
+               COMPUTE MAINT-TRANS-INDEX = MATCHED-TRANS-INDEX + 1
+
+               PERFORM VARYING MAINT-TRANS-INDEX FROM MAINT-TRANS-INDEX
+                       BY 1
+                       UNTIL MAINT-TRANS-INDEX > MAINT-TRANS-COUNT
+
+                   IF MT-PARCEL-ID(MAINT-TRANS-INDEX)
+                           = CURRENT-PARCEL-ID
+                       DISPLAY "CA194M - PARCEL " CURRENT-PARCEL-ID
+                           " HAS MORE THAN ONE MAINTENANCE "
+                           "TRANSACTION - ONLY THE FIRST IS APPLIED"
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+
+               END-PERFORM
+
+           END-IF.
+
+       APPLY-MAINTENANCE-TRANSACTION.
+
+      * CHANGE overwrites the point at MT-SEQ-NUM, DELETE removes it
+      * and closes the gap, ADD appends a new point onto the end of
+      * the parcel's point set.
+
+           IF MT-ACTION(MATCHED-TRANS-INDEX) = 'C'
+
+               IF MT-SEQ-NUM(MATCHED-TRANS-INDEX) > ZERO
+                       AND MT-SEQ-NUM(MATCHED-TRANS-INDEX)
+                           NOT > NUMBER-OF-POINTS
+
+                   MOVE MT-POINT-X(MATCHED-TRANS-INDEX)
+                       TO POINTS-X(MT-SEQ-NUM(MATCHED-TRANS-INDEX))
+                   MOVE MT-POINT-Y(MATCHED-TRANS-INDEX)
+                       TO POINTS-Y(MT-SEQ-NUM(MATCHED-TRANS-INDEX))
+
+               ELSE
+                   DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                       " CHANGE TRANSACTION IGNORED - POINT "
+                       MT-SEQ-NUM(MATCHED-TRANS-INDEX)
+                       " DOES NOT EXIST"
+                   MOVE 'N' TO TRANSACTION-FOUND-SWITCH
+               END-IF
+
+           END-IF.
+
+           IF MT-ACTION(MATCHED-TRANS-INDEX) = 'D'
+
+               IF MT-SEQ-NUM(MATCHED-TRANS-INDEX) > ZERO
+                       AND MT-SEQ-NUM(MATCHED-TRANS-INDEX)
+                           NOT > NUMBER-OF-POINTS
+
+                   PERFORM VARYING POINTS-INDEX
+                           FROM MT-SEQ-NUM(MATCHED-TRANS-INDEX)
+                           BY 1
+                           UNTIL POINTS-INDEX > NUMBER-OF-POINTS - 1
+
+                       MOVE POINTS-X(POINTS-INDEX + 1)
+                           TO POINTS-X(POINTS-INDEX)
+                       MOVE POINTS-Y(POINTS-INDEX + 1)
+                           TO POINTS-Y(POINTS-INDEX)
+
+                   END-PERFORM
+
+                   SUBTRACT 1 FROM NUMBER-OF-POINTS
+
+               ELSE
+                   DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                       " DELETE TRANSACTION IGNORED - POINT "
+                       MT-SEQ-NUM(MATCHED-TRANS-INDEX)
+                       " DOES NOT EXIST"
+                   MOVE 'N' TO TRANSACTION-FOUND-SWITCH
+               END-IF
+
+           END-IF.
+
+           IF MT-ACTION(MATCHED-TRANS-INDEX) = 'A'
+
+               IF NUMBER-OF-POINTS < 10
+
+                   ADD 1 TO NUMBER-OF-POINTS
+                   MOVE MT-POINT-X(MATCHED-TRANS-INDEX)
+                       TO POINTS-X(NUMBER-OF-POINTS)
+                   MOVE MT-POINT-Y(MATCHED-TRANS-INDEX)
+                       TO POINTS-Y(NUMBER-OF-POINTS)
+
+               ELSE
+                   DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                       " ADD TRANSACTION IGNORED - ALREADY AT "
+                       "MAXIMUM OF 10 POINTS"
+                   MOVE 'N' TO TRANSACTION-FOUND-SWITCH
+               END-IF
+
+           END-IF.
+
+      * Any action code other than 'C'/'D'/'A' is bad data on CA194MT
+      * - flag it and treat the parcel as untouched (no hull re-drive,
+      * no audit record) rather than silently writing the parcel
+      * through unchanged while reporting it as a correction.
+
+           IF MT-ACTION(MATCHED-TRANS-INDEX) NOT = 'C'
+                   AND MT-ACTION(MATCHED-TRANS-INDEX) NOT = 'D'
+                   AND MT-ACTION(MATCHED-TRANS-INDEX) NOT = 'A'
+
+               DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                   " MAINTENANCE TRANSACTION IGNORED - UNRECOGNIZED "
+                   "ACTION CODE '" MT-ACTION(MATCHED-TRANS-INDEX) "'"
+               MOVE 'N' TO TRANSACTION-FOUND-SWITCH
+
+           END-IF.
+
+       WRITE-MASTER-PARCEL-GROUP.
+
+           MOVE 'H' TO CA194-OUTM-REC-TYPE.
+           MOVE CURRENT-PARCEL-ID TO CA194-OUTM-PARCEL-ID.
+           MOVE NUMBER-OF-POINTS TO CA194-OUTM-POINT-COUNT.
+           MOVE ZERO TO CA194-OUTM-POINT-X.
+           MOVE ZERO TO CA194-OUTM-POINT-Y.
+           MOVE MASTER-OUTPUT-STAGING-REC TO MASTER-OUTPUT-RECORD.
+
+           WRITE MASTER-OUTPUT-RECORD.
+
+           PERFORM VARYING POINTS-INDEX FROM 1 BY 1
+                   UNTIL POINTS-INDEX > NUMBER-OF-POINTS
+
+               MOVE 'D' TO CA194-OUTM-REC-TYPE
+               MOVE SPACES TO CA194-OUTM-PARCEL-ID
+               MOVE ZERO TO CA194-OUTM-POINT-COUNT
+               MOVE POINTS-X(POINTS-INDEX) TO CA194-OUTM-POINT-X
+               MOVE POINTS-Y(POINTS-INDEX) TO CA194-OUTM-POINT-Y
+               MOVE MASTER-OUTPUT-STAGING-REC TO MASTER-OUTPUT-RECORD
+
+               WRITE MASTER-OUTPUT-RECORD
+
+           END-PERFORM.
+
+       COPY-FOLLOWUP-RECORDS.
+
+      * Follow-up survey points trailing a parcel's detail records
+      * are not part of the boundary being corrected - they pass
+      * through to the corrected master unchanged.
+
+           PERFORM UNTIL END-OF-MASTER OR CA194-REC-TYPE NOT = 'F'
+
+               MOVE POINTS-INPUT-RECORD TO MASTER-OUTPUT-RECORD
+
+               WRITE MASTER-OUTPUT-RECORD
+
+               PERFORM READ-NEXT-MASTER-RECORD
+
+           END-PERFORM.
+
+       SKIP-FOLLOWUP-RECORDS.
+
+      * The parcel group these follow-up points trail was rejected
+      * and dropped from the corrected master, so they have no parent
+      * 'H' group to follow there anymore - drop them too instead of
+      * leaving them as orphaned 'F' records CA194 would reject on
+      * its next run.
+
+           PERFORM UNTIL END-OF-MASTER OR CA194-REC-TYPE NOT = 'F'
+
+               DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                   " FOLLOW-UP RECORD DROPPED - PARENT GROUP REJECTED"
+
+               PERFORM READ-NEXT-MASTER-RECORD
+
+           END-PERFORM.
+
+       WRITE-HULL-OUTPUT-RECORD.
+
+           MOVE CURRENT-PARCEL-ID TO CA194-OUT-PARCEL-ID.
+           MOVE CONVEX-HULL-INDEX(HULL-PRINT-INDEX)
+               TO CA194-OUT-SEQ-NUM.
+           MOVE CONVEX-HULL-X(HULL-PRINT-INDEX) TO CA194-OUT-X.
+           MOVE CONVEX-HULL-Y(HULL-PRINT-INDEX) TO CA194-OUT-Y.
+
+           WRITE HULL-OUTPUT-RECORD.
+
+       WRITE-AUDIT-LOG-RECORD.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CA194-LOG-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO CA194-LOG-RUN-TIME.
+           MOVE CURRENT-PARCEL-ID TO CA194-LOG-PARCEL-ID.
+           MOVE NUMBER-OF-POINTS TO CA194-LOG-POINT-COUNT.
+           MOVE HULL-VERTEX-COUNT TO CA194-LOG-HULL-COUNT.
+
+           WRITE AUDIT-LOG-RECORD.
+
+       FIND-HULL-START-POINT.
+
+      * The point with the lowest Y (ties broken by lowest X) is always
+      * on the hull, and makes a safe gift-wrapping starting vertex.
+
+           MOVE 1 TO HULL-START-INDEX.
+
+           PERFORM VARYING POINTS-INDEX FROM 2 BY 1
+                   UNTIL POINTS-INDEX > NUMBER-OF-POINTS
+
+               IF POINTS-Y(POINTS-INDEX) <
+                       POINTS-Y(HULL-START-INDEX)
+                   OR (POINTS-Y(POINTS-INDEX) =
+                       POINTS-Y(HULL-START-INDEX)
+                   AND POINTS-X(POINTS-INDEX) <
+                       POINTS-X(HULL-START-INDEX))
+
+                   MOVE POINTS-INDEX TO HULL-START-INDEX
+
+               END-IF
+
+           END-PERFORM.
+
+       COMPUTE-CONVEX-HULL.
+
+           MOVE ZERO TO HULL-VERTEX-COUNT.
+           MOVE 'N' TO HULL-DONE-SWITCH.
+           MOVE HULL-START-INDEX TO HULL-CURRENT-INDEX.
+
+           PERFORM UNTIL HULL-DONE
+
+      * The candidate next hull point starts as the first point that
+      * is not the current point, then gets replaced by any point
+      * that lies further clockwise.
+
+               MOVE ZERO TO HULL-NEXT-INDEX
+
+               PERFORM VARYING HULL-CANDIDATE-INDEX FROM 1 BY 1
+                       UNTIL HULL-CANDIDATE-INDEX > NUMBER-OF-POINTS
+
+                   IF HULL-CANDIDATE-INDEX NOT = HULL-CURRENT-INDEX
+                       AND HULL-NEXT-INDEX = ZERO
+
+                       MOVE HULL-CANDIDATE-INDEX TO HULL-NEXT-INDEX
+
+                   END-IF
+
+               END-PERFORM
+
+               PERFORM VARYING HULL-CANDIDATE-INDEX FROM 1 BY 1
+                       UNTIL HULL-CANDIDATE-INDEX > NUMBER-OF-POINTS
+
+                   IF HULL-CANDIDATE-INDEX NOT = HULL-CURRENT-INDEX
+                       AND HULL-CANDIDATE-INDEX NOT = HULL-NEXT-INDEX
+
+                       COMPUTE CROSS-PRODUCT =
+                           (POINTS-X(HULL-NEXT-INDEX) -
+                            POINTS-X(HULL-CURRENT-INDEX))
+                         * (POINTS-Y(HULL-CANDIDATE-INDEX) -
+                            POINTS-Y(HULL-CURRENT-INDEX))
+                         - (POINTS-Y(HULL-NEXT-INDEX) -
+                            POINTS-Y(HULL-CURRENT-INDEX))
+                         * (POINTS-X(HULL-CANDIDATE-INDEX) -
+                            POINTS-X(HULL-CURRENT-INDEX))
+
+                       IF CROSS-PRODUCT < ZERO
+                           MOVE HULL-CANDIDATE-INDEX TO HULL-NEXT-INDEX
+                       END-IF
+
+                   END-IF
+
+               END-PERFORM
+
+               ADD 1 TO HULL-VERTEX-COUNT
+               MOVE HULL-VERTEX-COUNT
+                   TO CONVEX-HULL-INDEX(HULL-VERTEX-COUNT)
+               MOVE POINTS-X(HULL-NEXT-INDEX)
+                   TO CONVEX-HULL-X(HULL-VERTEX-COUNT)
+               MOVE POINTS-Y(HULL-NEXT-INDEX)
+                   TO CONVEX-HULL-Y(HULL-VERTEX-COUNT)
+
+               MOVE HULL-NEXT-INDEX TO HULL-CURRENT-INDEX
+
+               IF HULL-CURRENT-INDEX = HULL-START-INDEX
+                   OR HULL-VERTEX-COUNT > NUMBER-OF-POINTS
+
+                   SET HULL-DONE TO TRUE
+
+               END-IF
+
+           END-PERFORM.
+
+       COMPUTE-HULL-METRICS.
+
+      * Area by the shoelace formula and perimeter as the sum of the
+      * hull edge lengths, walking the vertices in order and
+      * wrapping the last edge back to the first vertex.
+
+           MOVE ZERO TO SHOELACE-SUM.
+           MOVE ZERO TO HULL-PERIMETER.
+
+           PERFORM VARYING HULL-PRINT-INDEX FROM 1 BY 1
+                   UNTIL HULL-PRINT-INDEX > HULL-VERTEX-COUNT
+
+               COMPUTE HULL-NEXT-PRINT-INDEX =
+                   HULL-PRINT-INDEX + 1
+
+               IF HULL-NEXT-PRINT-INDEX > HULL-VERTEX-COUNT
+                   MOVE 1 TO HULL-NEXT-PRINT-INDEX
+               END-IF
+
+               COMPUTE SHOELACE-SUM = SHOELACE-SUM
+                   + (CONVEX-HULL-X(HULL-PRINT-INDEX)
+                      * CONVEX-HULL-Y(HULL-NEXT-PRINT-INDEX))
+                   - (CONVEX-HULL-X(HULL-NEXT-PRINT-INDEX)
+                      * CONVEX-HULL-Y(HULL-PRINT-INDEX))
+
+               COMPUTE SEGMENT-DX =
+                   CONVEX-HULL-X(HULL-NEXT-PRINT-INDEX)
+                   - CONVEX-HULL-X(HULL-PRINT-INDEX)
+
+               COMPUTE SEGMENT-DY =
+                   CONVEX-HULL-Y(HULL-NEXT-PRINT-INDEX)
+                   - CONVEX-HULL-Y(HULL-PRINT-INDEX)
+
+               COMPUTE HULL-PERIMETER ROUNDED = HULL-PERIMETER
+                   + FUNCTION SQRT(SEGMENT-DX ** 2 + SEGMENT-DY ** 2)
+
+           END-PERFORM.
+
+           COMPUTE HULL-AREA ROUNDED = FUNCTION ABS(SHOELACE-SUM) / 2.
+
+       VALIDATE-POINT-SET.
+
+           MOVE 'Y' TO VALID-POINT-SET-SWITCH.
+
+           IF NUMBER-OF-POINTS > 10
+               DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                   " REJECTED - POINT COUNT " NUMBER-OF-POINTS
+                   " EXCEEDS MAXIMUM OF 10"
+               MOVE 'N' TO VALID-POINT-SET-SWITCH
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF NUMBER-OF-POINTS < 3
+               DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                   " REJECTED - POINT COUNT " NUMBER-OF-POINTS
+                   " IS BELOW MINIMUM OF 3"
+               MOVE 'N' TO VALID-POINT-SET-SWITCH
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF VALID-POINT-SET
+
+               MOVE 'Y' TO SAME-X-SWITCH
+               MOVE 'Y' TO SAME-Y-SWITCH
+
+               PERFORM VARYING POINTS-INDEX FROM 2 BY 1
+                       UNTIL POINTS-INDEX > NUMBER-OF-POINTS
+
+                   IF POINTS-X(POINTS-INDEX) NOT = POINTS-X(1)
+                       MOVE 'N' TO SAME-X-SWITCH
+                   END-IF
+
+                   IF POINTS-Y(POINTS-INDEX) NOT = POINTS-Y(1)
+                       MOVE 'N' TO SAME-Y-SWITCH
+                   END-IF
+
+               END-PERFORM
+
+               IF ALL-POINTS-SAME-X OR ALL-POINTS-SAME-Y
+                   DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                       " REJECTED - DEGENERATE POINT SET, EVERY "
+                       "POINT SHARES ONE COORDINATE"
+                   MOVE 'N' TO VALID-POINT-SET-SWITCH
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+
+           END-IF.
