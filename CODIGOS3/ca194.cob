@@ -1,87 +1,813 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CONVEX-HULL.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-01 POINTS-TABLE.
-    05 POINTS-X OCCURS 10 TIMES PIC 9(2).
-    05 POINTS-Y OCCURS 10 TIMES PIC 9(2).
-
-01 POINT-RECORD.
-    05 POINT-X PIC 9(2).
-    05 POINT-Y PIC 9(2).
-
-01 CONVEX-HULL-TABLE.
-    05 CONVEX-HULL-INDEX OCCURS 10 TIMES PIC 9(2).
-    05 CONVEX-HULL-X OCCURS 10 TIMES PIC 9(2).
-    05 CONVEX-HULL-Y OCCURS 10 TIMES PIC 9(2).
-
-PROCEDURE DIVISION.
-
-MAIN-PROCEDURE.
-
-    ** Get the number of points. **
-
-    ACCEPT NUMBER-OF-POINTS FROM INPUT.
-
-    ** Read the points. **
-
-    DO NUMBER-OF-POINTS TIMES.
-
-        ACCEPT POINT-X FROM INPUT.
-        ACCEPT POINT-Y FROM INPUT.
-
-        MOVE POINT-X TO POINTS-TABLE(POINTS-INDEX).
-        MOVE POINT-Y TO POINTS-TABLE(POINTS-INDEX + 1).
-
-        ADD 1 TO POINTS-INDEX.
-
-    END-DO.
-
-    ** Find the point with the maximum y-coordinate. **
-
-    MOVE POINTS-TABLE(1) TO MAX-POINT-RECORD.
-
-    DO POINTS-INDEX TIMES.
-
-        IF POINTS-TABLE(POINTS-INDEX) > MAX-POINT-RECORD THEN
-
-            MOVE POINTS-TABLE(POINTS-INDEX) TO MAX-POINT-RECORD.
-
-        END-IF.
-
-    END-DO.
-
-    ** Find the convex hull. **
-
-    MOVE 1 TO CONVEX-HULL-INDEX.
-    MOVE MAX-POINT-RECORD TO CONVEX-HULL-TABLE(CONVEX-HULL-INDEX).
-
-    DO POINTS-INDEX TIMES.
-
-        IF CONVEX-HULL-INDEX = NUMBER-OF-POINTS THEN
-
-            EXIT.
-
-        END-IF.
-
-        MOVE CONVEX-HULL-TABLE(CONVEX-HULL-INDEX) TO POINT-RECORD.
-
-        MOVE CONVEX-HULL-TABLE(CONVEX-HULL-INDEX + 1) TO MAX-POINT-RECORD.
-
-        MOVE POINTS-TABLE(POINTS-INDEX) TO CONVEX-HULL-TABLE(CONVEX-HULL-INDEX + 1).
-
-        IF CROSS(POINT-RECORD - MAX-POINT-RECORD, MAX-POINT-RECORD - POINTS-TABLE(POINTS-INDEX)) > 0 THEN
-
-            ADD 1 TO CONVEX-HULL-INDEX.
-
-        END-IF.
-
-    END-DO.
-
-    ** Print the convex hull. **
-
-    DO CONVEX-HULL-INDEX TIMES.
-
-        DISPLAY CONVEX-HULL-TABLE(CONVEX-HULL-INDEX)
+      ******************************************************************
+      * CA194 - CONVEX-HULL
+      * COMPUTES THE CONVEX HULL OF A SET OF SURVEY BOUNDARY POINTS
+      * USING THE GIFT-WRAPPING (JARVIS MARCH) ALGORITHM.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVEX-HULL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POINTS-INPUT-FILE ASSIGN TO "CA194IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS POINTS-INPUT-STATUS.
+
+           SELECT HULL-OUTPUT-FILE ASSIGN TO "CA194OU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HULL-OUTPUT-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "CA194LG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+           SELECT PRIOR-HULL-FILE ASSIGN TO "CA194PH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRIOR-HULL-STATUS.
+
+           SELECT EXCEPTIONS-FILE ASSIGN TO "CA194EX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTIONS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POINTS-INPUT-FILE.
+           COPY CA194PT.
+
+       FD  HULL-OUTPUT-FILE.
+           COPY CA194HL.
+
+       FD  AUDIT-LOG-FILE.
+           COPY CA194LG.
+
+       FD  PRIOR-HULL-FILE.
+           COPY CA194HL REPLACING
+               ==HULL-OUTPUT-RECORD==  BY ==PRIOR-HULL-RECORD==
+               ==CA194-OUT-PARCEL-ID== BY ==CA194-PH-PARCEL-ID==
+               ==CA194-OUT-SEQ-NUM==   BY ==CA194-PH-SEQ-NUM==
+               ==CA194-OUT-X==         BY ==CA194-PH-X==
+               ==CA194-OUT-Y==         BY ==CA194-PH-Y==.
+
+       FD  EXCEPTIONS-FILE.
+           COPY CA194EX.
+
+       WORKING-STORAGE SECTION.
+
+       01  POINTS-INPUT-STATUS         PIC X(2).
+       01  HULL-OUTPUT-STATUS          PIC X(2).
+       01  AUDIT-LOG-STATUS            PIC X(2).
+       01  PRIOR-HULL-STATUS           PIC X(2).
+       01  EXCEPTIONS-STATUS           PIC X(2).
+       01  END-OF-POINTS-SWITCH        PIC X(1) VALUE 'N'.
+           88  END-OF-POINTS           VALUE 'Y'.
+       01  END-OF-PRIOR-HULL-SWITCH    PIC X(1) VALUE 'N'.
+           88  END-OF-PRIOR-HULL       VALUE 'Y'.
+       01  PRIOR-HULL-OPEN-SWITCH      PIC X(1) VALUE 'N'.
+           88  PRIOR-HULL-FILE-OPEN    VALUE 'Y'.
+
+       01  NUMBER-OF-POINTS            PIC 9(2) VALUE ZERO.
+       01  POINTS-INDEX                PIC 9(2) VALUE ZERO.
+       01  CURRENT-PARCEL-ID           PIC X(10) VALUE SPACES.
+
+       01  VALID-POINT-SET-SWITCH      PIC X(1) VALUE 'Y'.
+           88  VALID-POINT-SET         VALUE 'Y'.
+       01  SAME-X-SWITCH               PIC X(1) VALUE 'Y'.
+           88  ALL-POINTS-SAME-X       VALUE 'Y'.
+       01  SAME-Y-SWITCH               PIC X(1) VALUE 'Y'.
+           88  ALL-POINTS-SAME-Y       VALUE 'Y'.
+       01  DETAIL-TYPE-MISMATCH-SWITCH PIC X(1) VALUE 'N'.
+           88  DETAIL-TYPE-MISMATCH    VALUE 'Y'.
+
+       01  POINTS-TABLE.
+           05  POINTS-X OCCURS 10 TIMES PIC S9(6)V99.
+           05  POINTS-Y OCCURS 10 TIMES PIC S9(6)V99.
+
+       01  CONVEX-HULL-TABLE.
+           05  CONVEX-HULL-INDEX OCCURS 10 TIMES PIC 9(2).
+           05  CONVEX-HULL-X     OCCURS 10 TIMES PIC S9(6)V99.
+           05  CONVEX-HULL-Y     OCCURS 10 TIMES PIC S9(6)V99.
+
+       01  HULL-VERTEX-COUNT           PIC 9(2) VALUE ZERO.
+       01  HULL-PRINT-INDEX            PIC 9(2) VALUE ZERO.
+
+      * GIFT-WRAPPING WORKING FIELDS.
+       01  HULL-START-INDEX            PIC 9(2) VALUE ZERO.
+       01  HULL-CURRENT-INDEX          PIC 9(2) VALUE ZERO.
+       01  HULL-NEXT-INDEX             PIC 9(2) VALUE ZERO.
+       01  HULL-CANDIDATE-INDEX        PIC 9(2) VALUE ZERO.
+       01  HULL-DONE-SWITCH            PIC X(1) VALUE 'N'.
+           88  HULL-DONE               VALUE 'Y'.
+       01  CROSS-PRODUCT               PIC S9(13)V9999 VALUE ZERO.
+
+      * AREA/PERIMETER WORKING FIELDS.
+       01  HULL-NEXT-PRINT-INDEX       PIC 9(2) VALUE ZERO.
+       01  SHOELACE-SUM                PIC S9(13)V9999 VALUE ZERO.
+       01  HULL-AREA                   PIC S9(13)V9999 VALUE ZERO.
+       01  HULL-PERIMETER              PIC S9(9)V9999 VALUE ZERO.
+       01  SEGMENT-DX                  PIC S9(7)V99 VALUE ZERO.
+       01  SEGMENT-DY                  PIC S9(7)V99 VALUE ZERO.
+
+      * POINT-IN-HULL CHECK WORKING FIELDS.
+       01  TEST-POINT-X                PIC S9(6)V99 VALUE ZERO.
+       01  TEST-POINT-Y                PIC S9(6)V99 VALUE ZERO.
+       01  HULL-EDGE-INDEX             PIC 9(2) VALUE ZERO.
+       01  HULL-EDGE-NEXT-INDEX        PIC 9(2) VALUE ZERO.
+       01  POINT-IN-HULL-CROSS         PIC S9(13)V9999 VALUE ZERO.
+       01  POINT-OUTSIDE-SWITCH        PIC X(1) VALUE 'N'.
+           88  POINT-IS-OUTSIDE        VALUE 'Y'.
+       01  POINT-ON-EDGE-SWITCH        PIC X(1) VALUE 'N'.
+           88  POINT-IS-ON-EDGE        VALUE 'Y'.
+       01  POINT-IN-HULL-RESULT        PIC X(12) VALUE SPACES.
+
+      * PRIOR-RUN RECONCILIATION WORKING FIELDS.
+       01  PRIOR-HULL-TABLE.
+           05  PH-ENTRY OCCURS 50 TIMES.
+               10  PH-PARCEL-ID        PIC X(10).
+               10  PH-VERTEX-COUNT     PIC 9(2).
+               10  PH-VERTEX OCCURS 10 TIMES.
+                   15  PH-VERTEX-X     PIC S9(6)V99.
+                   15  PH-VERTEX-Y     PIC S9(6)V99.
+
+       01  PRIOR-HULL-PARCEL-COUNT     PIC 9(2) VALUE ZERO.
+       01  PRIOR-HULL-SCAN-INDEX       PIC 9(2) VALUE ZERO.
+       01  PRIOR-HULL-MATCH-INDEX      PIC 9(2) VALUE ZERO.
+       01  PRIOR-HULL-FOUND-SWITCH     PIC X(1) VALUE 'N'.
+           88  PRIOR-HULL-FOUND        VALUE 'Y'.
+       01  RECON-VERTEX-INDEX          PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM OPEN-POINTS-INPUT.
+           PERFORM OPEN-HULL-OUTPUT.
+           PERFORM OPEN-AUDIT-LOG.
+           PERFORM OPEN-PRIOR-HULL-INPUT.
+           PERFORM OPEN-EXCEPTIONS-OUTPUT.
+
+      * A prior-run hull file is optional - if last period's CA194OU
+      * was never kept or renamed into place as CA194PH, there is
+      * nothing to reconcile against and every parcel is treated as
+      * having no prior figure.
+
+           IF PRIOR-HULL-FILE-OPEN
+               PERFORM LOAD-PRIOR-HULL-RUN
+           ELSE
+               DISPLAY "CA194 - NO PRIOR HULL RUN FILE AVAILABLE, "
+                   "SKIPPING RECONCILIATION"
+           END-IF.
+
+      * Get the next input record (a parcel header, ordinarily).
+
+           PERFORM READ-NEXT-INPUT-RECORD.
+
+      * Process the whole batch, one parcel per iteration.
+
+           PERFORM UNTIL END-OF-POINTS
+
+               IF CA194-REC-TYPE = 'H'
+
+                   MOVE CA194-PARCEL-ID TO CURRENT-PARCEL-ID
+                   MOVE CA194-POINT-COUNT TO NUMBER-OF-POINTS
+
+      * Read the points for this parcel.
+
+                   PERFORM READ-POINTS-LOOP
+
+      * Reject a point count over 10 (past the POINTS-TABLE
+      * bound), a count under 3, or a set where every point
+      * shares one coordinate, before the hull logic ever runs.
+
+                   MOVE ZERO TO HULL-VERTEX-COUNT
+                   PERFORM VALIDATE-POINT-SET
+
+                   IF VALID-POINT-SET
+
+      * Find the gift-wrapping starting point (lowest Y, then
+      * lowest X).
+
+                       PERFORM FIND-HULL-START-POINT
+
+      * Find the convex hull.
+
+                       PERFORM COMPUTE-CONVEX-HULL
+
+      * Print the convex hull.
+
+                       PERFORM VARYING HULL-PRINT-INDEX FROM 1 BY 1
+                               UNTIL HULL-PRINT-INDEX
+                                   > HULL-VERTEX-COUNT
+
+                           DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                               " HULL VERTEX " HULL-PRINT-INDEX
+                               " X=" CONVEX-HULL-X(HULL-PRINT-INDEX)
+                               " Y=" CONVEX-HULL-Y(HULL-PRINT-INDEX)
+
+                           PERFORM WRITE-HULL-OUTPUT-RECORD
+
+                       END-PERFORM
+
+      * Compute and print the hull's area and perimeter for the
+      * parcel-tax and land-billing worksheets.
+
+                       PERFORM COMPUTE-HULL-METRICS
+
+                       DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                           " AREA=" HULL-AREA
+                           " PERIMETER=" HULL-PERIMETER
+
+      * Compare this run's hull against the same parcel's hull from
+      * the prior run, if we have one, and report any mismatch.
+
+                       PERFORM FIND-PRIOR-HULL
+
+                       IF PRIOR-HULL-FOUND
+                           PERFORM RECONCILE-HULL-WITH-PRIOR-RUN
+                       END-IF
+
+                   END-IF
+
+      * Leave an audit trail of what was processed, whether the
+      * parcel was accepted or rejected, for reconciliation.
+
+                   PERFORM WRITE-AUDIT-LOG-RECORD
+
+      * If READ-POINTS-LOOP stopped early on a record that wasn't a
+      * 'D', that record is already sitting in the input area and is
+      * the next record the batch loop needs to examine - reading
+      * again here would skip over it.
+
+                   IF NOT DETAIL-TYPE-MISMATCH
+                       PERFORM READ-NEXT-INPUT-RECORD
+                   END-IF
+
+      * Any follow-up points that trail this parcel's detail
+      * records are tested against the hull just computed, for
+      * encroachment/boundary-drift checks.
+
+                   PERFORM PROCESS-FOLLOWUP-RECORDS
+
+               ELSE
+
+                   DISPLAY "CA194 - UNEXPECTED RECORD TYPE '"
+                       CA194-REC-TYPE "' SKIPPED"
+
+                   PERFORM READ-NEXT-INPUT-RECORD
+
+               END-IF
+
+           END-PERFORM.
+
+           PERFORM CLOSE-POINTS-INPUT.
+           PERFORM CLOSE-HULL-OUTPUT.
+           PERFORM CLOSE-AUDIT-LOG.
+           PERFORM CLOSE-PRIOR-HULL-INPUT.
+           PERFORM CLOSE-EXCEPTIONS-OUTPUT.
+
+           STOP RUN.
+
+       OPEN-POINTS-INPUT.
+
+           OPEN INPUT POINTS-INPUT-FILE.
+
+           IF POINTS-INPUT-STATUS NOT = "00"
+               DISPLAY "CA194 - UNABLE TO OPEN CA194IN, STATUS "
+                   POINTS-INPUT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       OPEN-HULL-OUTPUT.
+
+           OPEN OUTPUT HULL-OUTPUT-FILE.
+
+           IF HULL-OUTPUT-STATUS NOT = "00"
+               DISPLAY "CA194 - UNABLE TO OPEN CA194OU, STATUS "
+                   HULL-OUTPUT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       OPEN-AUDIT-LOG.
+
+           OPEN OUTPUT AUDIT-LOG-FILE.
+
+           IF AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY "CA194 - UNABLE TO OPEN CA194LG, STATUS "
+                   AUDIT-LOG-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       OPEN-PRIOR-HULL-INPUT.
+
+           OPEN INPUT PRIOR-HULL-FILE.
+
+           IF PRIOR-HULL-STATUS = "00"
+               SET PRIOR-HULL-FILE-OPEN TO TRUE
+           END-IF.
+
+       OPEN-EXCEPTIONS-OUTPUT.
+
+           OPEN OUTPUT EXCEPTIONS-FILE.
+
+           IF EXCEPTIONS-STATUS NOT = "00"
+               DISPLAY "CA194 - UNABLE TO OPEN CA194EX, STATUS "
+                   EXCEPTIONS-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-NEXT-INPUT-RECORD.
+
+           READ POINTS-INPUT-FILE
+               AT END SET END-OF-POINTS TO TRUE
+           END-READ.
+
+       READ-POINTS-LOOP.
+
+           MOVE ZERO TO POINTS-INDEX.
+           MOVE ZERO TO POINTS-TABLE.
+           MOVE 'N' TO DETAIL-TYPE-MISMATCH-SWITCH.
+
+           PERFORM NUMBER-OF-POINTS TIMES
+
+               READ POINTS-INPUT-FILE
+                   AT END SET END-OF-POINTS TO TRUE
+               END-READ
+
+               IF NOT END-OF-POINTS
+
+      * A record that isn't a 'D' (detail) record before the header's
+      * promised count is satisfied means the feed is short or
+      * corrupt - stop consuming records immediately rather than
+      * reading on into the next parcel's header/detail records and
+      * storing them as bogus point coordinates, which would desync
+      * every parcel after this one.
+
+                   IF CA194-REC-TYPE NOT = 'D'
+                       SET DETAIL-TYPE-MISMATCH TO TRUE
+                       EXIT PERFORM
+                   END-IF
+
+                   IF POINTS-INDEX < 10
+                       ADD 1 TO POINTS-INDEX
+                       MOVE CA194-POINT-X TO POINTS-X(POINTS-INDEX)
+                       MOVE CA194-POINT-Y TO POINTS-Y(POINTS-INDEX)
+                   END-IF
+
+               END-IF
+
+           END-PERFORM.
+
+       CLOSE-POINTS-INPUT.
+
+           CLOSE POINTS-INPUT-FILE.
+
+       CLOSE-HULL-OUTPUT.
+
+           CLOSE HULL-OUTPUT-FILE.
+
+       CLOSE-AUDIT-LOG.
+
+           CLOSE AUDIT-LOG-FILE.
+
+       CLOSE-PRIOR-HULL-INPUT.
+
+           IF PRIOR-HULL-FILE-OPEN
+               CLOSE PRIOR-HULL-FILE
+           END-IF.
+
+       CLOSE-EXCEPTIONS-OUTPUT.
+
+           CLOSE EXCEPTIONS-FILE.
+
+       WRITE-HULL-OUTPUT-RECORD.
+
+           MOVE CURRENT-PARCEL-ID TO CA194-OUT-PARCEL-ID.
+           MOVE CONVEX-HULL-INDEX(HULL-PRINT-INDEX)
+               TO CA194-OUT-SEQ-NUM.
+           MOVE CONVEX-HULL-X(HULL-PRINT-INDEX) TO CA194-OUT-X.
+           MOVE CONVEX-HULL-Y(HULL-PRINT-INDEX) TO CA194-OUT-Y.
+
+           WRITE HULL-OUTPUT-RECORD.
+
+       WRITE-AUDIT-LOG-RECORD.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CA194-LOG-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO CA194-LOG-RUN-TIME.
+           MOVE CURRENT-PARCEL-ID TO CA194-LOG-PARCEL-ID.
+           MOVE NUMBER-OF-POINTS TO CA194-LOG-POINT-COUNT.
+           MOVE HULL-VERTEX-COUNT TO CA194-LOG-HULL-COUNT.
+
+           WRITE AUDIT-LOG-RECORD.
+
+       FIND-HULL-START-POINT.
+
+      * The point with the lowest Y (ties broken by lowest X) is always
+      * on the hull, and makes a safe gift-wrapping starting vertex.
+
+           MOVE 1 TO HULL-START-INDEX.
+
+           PERFORM VARYING POINTS-INDEX FROM 2 BY 1
+                   UNTIL POINTS-INDEX > NUMBER-OF-POINTS
+
+               IF POINTS-Y(POINTS-INDEX) <
+                       POINTS-Y(HULL-START-INDEX)
+                   OR (POINTS-Y(POINTS-INDEX) =
+                       POINTS-Y(HULL-START-INDEX)
+                   AND POINTS-X(POINTS-INDEX) <
+                       POINTS-X(HULL-START-INDEX))
+
+                   MOVE POINTS-INDEX TO HULL-START-INDEX
+
+               END-IF
+
+           END-PERFORM.
+
+       COMPUTE-CONVEX-HULL.
+
+           MOVE ZERO TO HULL-VERTEX-COUNT.
+           MOVE 'N' TO HULL-DONE-SWITCH.
+           MOVE HULL-START-INDEX TO HULL-CURRENT-INDEX.
+
+           PERFORM UNTIL HULL-DONE
+
+      * The candidate next hull point starts as the first point that
+      * is not the current point, then gets replaced by any point
+      * that lies further clockwise.
+
+               MOVE ZERO TO HULL-NEXT-INDEX
+
+               PERFORM VARYING HULL-CANDIDATE-INDEX FROM 1 BY 1
+                       UNTIL HULL-CANDIDATE-INDEX > NUMBER-OF-POINTS
+
+                   IF HULL-CANDIDATE-INDEX NOT = HULL-CURRENT-INDEX
+                       AND HULL-NEXT-INDEX = ZERO
+
+                       MOVE HULL-CANDIDATE-INDEX TO HULL-NEXT-INDEX
+
+                   END-IF
+
+               END-PERFORM
+
+               PERFORM VARYING HULL-CANDIDATE-INDEX FROM 1 BY 1
+                       UNTIL HULL-CANDIDATE-INDEX > NUMBER-OF-POINTS
+
+                   IF HULL-CANDIDATE-INDEX NOT = HULL-CURRENT-INDEX
+                       AND HULL-CANDIDATE-INDEX NOT = HULL-NEXT-INDEX
+
+                       COMPUTE CROSS-PRODUCT =
+                           (POINTS-X(HULL-NEXT-INDEX) -
+                            POINTS-X(HULL-CURRENT-INDEX))
+                         * (POINTS-Y(HULL-CANDIDATE-INDEX) -
+                            POINTS-Y(HULL-CURRENT-INDEX))
+                         - (POINTS-Y(HULL-NEXT-INDEX) -
+                            POINTS-Y(HULL-CURRENT-INDEX))
+                         * (POINTS-X(HULL-CANDIDATE-INDEX) -
+                            POINTS-X(HULL-CURRENT-INDEX))
+
+                       IF CROSS-PRODUCT < ZERO
+                           MOVE HULL-CANDIDATE-INDEX TO HULL-NEXT-INDEX
+                       END-IF
+
+                   END-IF
+
+               END-PERFORM
+
+               ADD 1 TO HULL-VERTEX-COUNT
+               MOVE HULL-VERTEX-COUNT
+                   TO CONVEX-HULL-INDEX(HULL-VERTEX-COUNT)
+               MOVE POINTS-X(HULL-NEXT-INDEX)
+                   TO CONVEX-HULL-X(HULL-VERTEX-COUNT)
+               MOVE POINTS-Y(HULL-NEXT-INDEX)
+                   TO CONVEX-HULL-Y(HULL-VERTEX-COUNT)
+
+               MOVE HULL-NEXT-INDEX TO HULL-CURRENT-INDEX
+
+               IF HULL-CURRENT-INDEX = HULL-START-INDEX
+                   OR HULL-VERTEX-COUNT > NUMBER-OF-POINTS
+
+                   SET HULL-DONE TO TRUE
+
+               END-IF
+
+           END-PERFORM.
+
+       COMPUTE-HULL-METRICS.
+
+      * Area by the shoelace formula and perimeter as the sum of the
+      * hull edge lengths, walking the vertices in order and
+      * wrapping the last edge back to the first vertex.
+
+           MOVE ZERO TO SHOELACE-SUM.
+           MOVE ZERO TO HULL-PERIMETER.
+
+           PERFORM VARYING HULL-PRINT-INDEX FROM 1 BY 1
+                   UNTIL HULL-PRINT-INDEX > HULL-VERTEX-COUNT
+
+               COMPUTE HULL-NEXT-PRINT-INDEX =
+                   HULL-PRINT-INDEX + 1
+
+               IF HULL-NEXT-PRINT-INDEX > HULL-VERTEX-COUNT
+                   MOVE 1 TO HULL-NEXT-PRINT-INDEX
+               END-IF
+
+               COMPUTE SHOELACE-SUM = SHOELACE-SUM
+                   + (CONVEX-HULL-X(HULL-PRINT-INDEX)
+                      * CONVEX-HULL-Y(HULL-NEXT-PRINT-INDEX))
+                   - (CONVEX-HULL-X(HULL-NEXT-PRINT-INDEX)
+                      * CONVEX-HULL-Y(HULL-PRINT-INDEX))
+
+               COMPUTE SEGMENT-DX =
+                   CONVEX-HULL-X(HULL-NEXT-PRINT-INDEX)
+                   - CONVEX-HULL-X(HULL-PRINT-INDEX)
+
+               COMPUTE SEGMENT-DY =
+                   CONVEX-HULL-Y(HULL-NEXT-PRINT-INDEX)
+                   - CONVEX-HULL-Y(HULL-PRINT-INDEX)
+
+               COMPUTE HULL-PERIMETER ROUNDED = HULL-PERIMETER
+                   + FUNCTION SQRT(SEGMENT-DX ** 2 + SEGMENT-DY ** 2)
+
+           END-PERFORM.
+
+           COMPUTE HULL-AREA ROUNDED = FUNCTION ABS(SHOELACE-SUM) / 2.
+
+       VALIDATE-POINT-SET.
+
+           MOVE 'Y' TO VALID-POINT-SET-SWITCH.
+
+           IF NUMBER-OF-POINTS > 10
+               DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                   " REJECTED - POINT COUNT " NUMBER-OF-POINTS
+                   " EXCEEDS MAXIMUM OF 10"
+               MOVE 'N' TO VALID-POINT-SET-SWITCH
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF NUMBER-OF-POINTS < 3
+               DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                   " REJECTED - POINT COUNT " NUMBER-OF-POINTS
+                   " IS BELOW MINIMUM OF 3"
+               MOVE 'N' TO VALID-POINT-SET-SWITCH
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF DETAIL-TYPE-MISMATCH
+               DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                   " REJECTED - A NON-'D' RECORD WAS ENCOUNTERED "
+                   "BEFORE THE HEADER'S " NUMBER-OF-POINTS
+                   " POINTS WERE READ"
+               MOVE 'N' TO VALID-POINT-SET-SWITCH
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF POINTS-INDEX NOT = NUMBER-OF-POINTS
+               DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                   " REJECTED - HEADER PROMISED " NUMBER-OF-POINTS
+                   " POINTS BUT ONLY " POINTS-INDEX
+                   " DETAIL RECORDS WERE READ"
+               MOVE 'N' TO VALID-POINT-SET-SWITCH
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF VALID-POINT-SET
+
+               MOVE 'Y' TO SAME-X-SWITCH
+               MOVE 'Y' TO SAME-Y-SWITCH
+
+               PERFORM VARYING POINTS-INDEX FROM 2 BY 1
+                       UNTIL POINTS-INDEX > NUMBER-OF-POINTS
+
+                   IF POINTS-X(POINTS-INDEX) NOT = POINTS-X(1)
+                       MOVE 'N' TO SAME-X-SWITCH
+                   END-IF
+
+                   IF POINTS-Y(POINTS-INDEX) NOT = POINTS-Y(1)
+                       MOVE 'N' TO SAME-Y-SWITCH
+                   END-IF
+
+               END-PERFORM
+
+               IF ALL-POINTS-SAME-X OR ALL-POINTS-SAME-Y
+                   DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                       " REJECTED - DEGENERATE POINT SET, EVERY "
+                       "POINT SHARES ONE COORDINATE"
+                   MOVE 'N' TO VALID-POINT-SET-SWITCH
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+
+           END-IF.
+
+       PROCESS-FOLLOWUP-RECORDS.
+
+           PERFORM UNTIL END-OF-POINTS OR CA194-REC-TYPE NOT = 'F'
+
+               MOVE CA194-POINT-X TO TEST-POINT-X
+               MOVE CA194-POINT-Y TO TEST-POINT-Y
+
+               PERFORM CHECK-POINT-IN-HULL
+
+               DISPLAY "PARCEL " CURRENT-PARCEL-ID
+                   " FOLLOW-UP POINT X=" TEST-POINT-X
+                   " Y=" TEST-POINT-Y " IS " POINT-IN-HULL-RESULT
+
+               PERFORM READ-NEXT-INPUT-RECORD
+
+           END-PERFORM.
+
+       CHECK-POINT-IN-HULL.
+
+      * Tests TEST-POINT-X/TEST-POINT-Y against the current
+      * CONVEX-HULL-X/CONVEX-HULL-Y vertex list (a counterclockwise
+      * polygon), for encroachment and boundary-drift checks. Sets
+      * POINT-IN-HULL-RESULT to INSIDE, ON BOUNDARY, OUTSIDE, or
+      * NO HULL if no hull has been computed for the current parcel.
+
+           MOVE 'N' TO POINT-OUTSIDE-SWITCH.
+           MOVE 'N' TO POINT-ON-EDGE-SWITCH.
+
+           IF HULL-VERTEX-COUNT = ZERO
+               MOVE "NO HULL" TO POINT-IN-HULL-RESULT
+           ELSE
+               PERFORM VARYING HULL-EDGE-INDEX FROM 1 BY 1
+                       UNTIL HULL-EDGE-INDEX > HULL-VERTEX-COUNT
+
+                   COMPUTE HULL-EDGE-NEXT-INDEX =
+                       HULL-EDGE-INDEX + 1
+
+                   IF HULL-EDGE-NEXT-INDEX > HULL-VERTEX-COUNT
+                       MOVE 1 TO HULL-EDGE-NEXT-INDEX
+                   END-IF
+
+                   COMPUTE POINT-IN-HULL-CROSS =
+                       (CONVEX-HULL-X(HULL-EDGE-NEXT-INDEX)
+                        - CONVEX-HULL-X(HULL-EDGE-INDEX))
+                     * (TEST-POINT-Y
+                        - CONVEX-HULL-Y(HULL-EDGE-INDEX))
+                     - (CONVEX-HULL-Y(HULL-EDGE-NEXT-INDEX)
+                        - CONVEX-HULL-Y(HULL-EDGE-INDEX))
+                     * (TEST-POINT-X
+                        - CONVEX-HULL-X(HULL-EDGE-INDEX))
+
+                   IF POINT-IN-HULL-CROSS < ZERO
+                       MOVE 'Y' TO POINT-OUTSIDE-SWITCH
+                   END-IF
+
+                   IF POINT-IN-HULL-CROSS = ZERO
+                       MOVE 'Y' TO POINT-ON-EDGE-SWITCH
+                   END-IF
+
+               END-PERFORM
+
+               IF POINT-IS-OUTSIDE
+                   MOVE "OUTSIDE" TO POINT-IN-HULL-RESULT
+               ELSE
+                   IF POINT-IS-ON-EDGE
+                       MOVE "ON BOUNDARY" TO POINT-IN-HULL-RESULT
+                   ELSE
+                       MOVE "INSIDE" TO POINT-IN-HULL-RESULT
+                   END-IF
+               END-IF
+
+           END-IF.
+
+       LOAD-PRIOR-HULL-RUN.
+
+      * Reads the prior run's hull file (one row per vertex, grouped
+      * by parcel) into a working table keyed by parcel id, so each
+      * new hull can be checked against it as that parcel is
+      * processed further down in MAIN-PROCEDURE.
+
+           MOVE ZERO TO PRIOR-HULL-PARCEL-COUNT.
+
+           READ PRIOR-HULL-FILE
+               AT END SET END-OF-PRIOR-HULL TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-PRIOR-HULL
+
+               IF PRIOR-HULL-PARCEL-COUNT = ZERO
+                   OR CA194-PH-PARCEL-ID NOT =
+                       PH-PARCEL-ID(PRIOR-HULL-PARCEL-COUNT)
+
+                   IF PRIOR-HULL-PARCEL-COUNT < 50
+                       ADD 1 TO PRIOR-HULL-PARCEL-COUNT
+                       MOVE CA194-PH-PARCEL-ID
+                           TO PH-PARCEL-ID(PRIOR-HULL-PARCEL-COUNT)
+                       MOVE ZERO
+                           TO PH-VERTEX-COUNT(PRIOR-HULL-PARCEL-COUNT)
+                   ELSE
+                       DISPLAY "CA194 - PRIOR HULL RUN PARCEL "
+                           CA194-PH-PARCEL-ID
+                           " DROPPED, OVER 50 PARCELS ON FILE"
+                   END-IF
+
+               END-IF
+
+               IF PRIOR-HULL-PARCEL-COUNT > ZERO
+                   AND CA194-PH-PARCEL-ID =
+                       PH-PARCEL-ID(PRIOR-HULL-PARCEL-COUNT)
+                   AND PH-VERTEX-COUNT(PRIOR-HULL-PARCEL-COUNT) < 10
+
+                   ADD 1 TO PH-VERTEX-COUNT(PRIOR-HULL-PARCEL-COUNT)
+                   MOVE CA194-PH-X TO PH-VERTEX-X(
+                       PRIOR-HULL-PARCEL-COUNT,
+                       PH-VERTEX-COUNT(PRIOR-HULL-PARCEL-COUNT))
+                   MOVE CA194-PH-Y TO PH-VERTEX-Y(
+                       PRIOR-HULL-PARCEL-COUNT,
+                       PH-VERTEX-COUNT(PRIOR-HULL-PARCEL-COUNT))
+
+               END-IF
+
+               READ PRIOR-HULL-FILE
+                   AT END SET END-OF-PRIOR-HULL TO TRUE
+               END-READ
+
+           END-PERFORM.
+
+       FIND-PRIOR-HULL.
+
+           MOVE 'N' TO PRIOR-HULL-FOUND-SWITCH.
+           MOVE ZERO TO PRIOR-HULL-MATCH-INDEX.
+
+           PERFORM VARYING PRIOR-HULL-SCAN-INDEX FROM 1 BY 1
+                   UNTIL PRIOR-HULL-SCAN-INDEX
+                       > PRIOR-HULL-PARCEL-COUNT
+                   OR PRIOR-HULL-FOUND
+
+               IF PH-PARCEL-ID(PRIOR-HULL-SCAN-INDEX)
+                       = CURRENT-PARCEL-ID
+                   MOVE 'Y' TO PRIOR-HULL-FOUND-SWITCH
+                   MOVE PRIOR-HULL-SCAN-INDEX TO PRIOR-HULL-MATCH-INDEX
+               END-IF
+
+           END-PERFORM.
+
+       RECONCILE-HULL-WITH-PRIOR-RUN.
+
+      * A parcel's hull vertices come out of the gift-wrapping walk in
+      * the same order run after run for the same input, so once the
+      * vertex counts agree the coordinates can be compared position
+      * by position.
+
+           IF HULL-VERTEX-COUNT NOT =
+                   PH-VERTEX-COUNT(PRIOR-HULL-MATCH-INDEX)
+
+               MOVE "VERTEX COUNT MISMATCH" TO CA194-EX-TYPE
+               MOVE ZERO TO CA194-EX-SEQ-NUM
+               MOVE PH-VERTEX-COUNT(PRIOR-HULL-MATCH-INDEX)
+                   TO CA194-EX-PRIOR-COUNT
+               MOVE HULL-VERTEX-COUNT TO CA194-EX-NEW-COUNT
+               MOVE ZERO TO CA194-EX-PRIOR-X
+               MOVE ZERO TO CA194-EX-PRIOR-Y
+               MOVE ZERO TO CA194-EX-NEW-X
+               MOVE ZERO TO CA194-EX-NEW-Y
+
+               PERFORM WRITE-HULL-EXCEPTION-RECORD
+
+           ELSE
+
+               PERFORM VARYING RECON-VERTEX-INDEX FROM 1 BY 1
+                       UNTIL RECON-VERTEX-INDEX > HULL-VERTEX-COUNT
+
+                   IF CONVEX-HULL-X(RECON-VERTEX-INDEX) NOT =
+                           PH-VERTEX-X(PRIOR-HULL-MATCH-INDEX,
+                               RECON-VERTEX-INDEX)
+                       OR CONVEX-HULL-Y(RECON-VERTEX-INDEX) NOT =
+                           PH-VERTEX-Y(PRIOR-HULL-MATCH-INDEX,
+                               RECON-VERTEX-INDEX)
+
+                       MOVE "VERTEX COORDINATE MISMATCH"
+                           TO CA194-EX-TYPE
+                       MOVE RECON-VERTEX-INDEX TO CA194-EX-SEQ-NUM
+                       MOVE HULL-VERTEX-COUNT TO CA194-EX-PRIOR-COUNT
+                       MOVE HULL-VERTEX-COUNT TO CA194-EX-NEW-COUNT
+                       MOVE PH-VERTEX-X(PRIOR-HULL-MATCH-INDEX,
+                               RECON-VERTEX-INDEX) TO CA194-EX-PRIOR-X
+                       MOVE PH-VERTEX-Y(PRIOR-HULL-MATCH-INDEX,
+                               RECON-VERTEX-INDEX) TO CA194-EX-PRIOR-Y
+                       MOVE CONVEX-HULL-X(RECON-VERTEX-INDEX)
+                           TO CA194-EX-NEW-X
+                       MOVE CONVEX-HULL-Y(RECON-VERTEX-INDEX)
+                           TO CA194-EX-NEW-Y
+
+                       PERFORM WRITE-HULL-EXCEPTION-RECORD
+
+                   END-IF
+
+               END-PERFORM
+
+           END-IF.
+
+       WRITE-HULL-EXCEPTION-RECORD.
+
+           MOVE CURRENT-PARCEL-ID TO CA194-EX-PARCEL-ID.
+
+           DISPLAY "PARCEL " CURRENT-PARCEL-ID
+               " RECONCILIATION EXCEPTION - " CA194-EX-TYPE.
+
+           WRITE HULL-EXCEPTION-RECORD.
+
+           MOVE 8 TO RETURN-CODE.
