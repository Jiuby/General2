@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  CA194PT - INPUT POINT RECORD FOR CA194 (CONVEX-HULL)
+      *  A BATCH IS A SERIES OF PARCEL GROUPS. EACH GROUP STARTS WITH
+      *  ONE REC-TYPE 'H' (HEADER) RECORD CARRYING THE PARCEL ID AND
+      *  THE NUMBER OF BOUNDARY POINTS THAT FOLLOW, THEN THAT MANY
+      *  REC-TYPE 'D' (DETAIL) RECORDS EACH CARRYING ONE X/Y POINT.
+      *  A GROUP MAY END WITH ANY NUMBER OF REC-TYPE 'F' (FOLLOW-UP)
+      *  RECORDS - ONE NEW SURVEY POINT EACH - TO BE TESTED AGAINST
+      *  THAT PARCEL'S JUST-COMPUTED HULL FOR ENCROACHMENT/DRIFT.
+      *  COORDINATES ARE SIGNED WITH TWO DECIMAL PLACES SINCE SURVEY
+      *  GRID POSITIONS CAN FALL ON EITHER SIDE OF THE LOCAL ORIGIN.
+      *****************************************************************
+       01  POINTS-INPUT-RECORD.
+           05  CA194-REC-TYPE          PIC X(1).
+           05  CA194-PARCEL-ID         PIC X(10).
+           05  CA194-POINT-COUNT       PIC 9(2).
+           05  CA194-POINT-X           PIC S9(6)V99
+                                        SIGN IS LEADING SEPARATE.
+           05  CA194-POINT-Y           PIC S9(6)V99
+                                        SIGN IS LEADING SEPARATE.
