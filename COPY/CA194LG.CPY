@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CA194LG - RUN AUDIT LOG RECORD FOR CA194 (CONVEX-HULL)
+      *  ONE RECORD PER PARCEL PROCESSED (WHETHER ACCEPTED OR
+      *  REJECTED BY VALIDATION) SO A BAD AREA FIGURE CAN BE TRACED
+      *  BACK TO THE RUN AND RAW POINT COUNT THAT PRODUCED IT.
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  CA194-LOG-RUN-DATE      PIC X(8).
+           05  CA194-LOG-RUN-TIME      PIC X(6).
+           05  CA194-LOG-PARCEL-ID     PIC X(10).
+           05  CA194-LOG-POINT-COUNT   PIC 9(2).
+           05  CA194-LOG-HULL-COUNT    PIC 9(2).
