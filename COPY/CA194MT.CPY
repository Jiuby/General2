@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  CA194MT - BOUNDARY POINT MAINTENANCE TRANSACTION RECORD FOR
+      *  CA194M (MAINTAIN-HULL-POINTS)
+      *  ONE TRANSACTION CORRECTS ONE POINT IN ONE PARCEL'S POINT SET -
+      *  CHANGE AN EXISTING POINT, DELETE ONE, OR ADD A MISSED ONE -
+      *  SO A FIELD-CREW TRANSPOSED COORDINATE CAN BE FIXED WITHOUT
+      *  RESUBMITTING THE WHOLE DAY'S BATCH FOR THAT PARCEL.
+      *****************************************************************
+       01  MAINT-TRANSACTION-RECORD.
+           05  CA194MT-PARCEL-ID       PIC X(10).
+           05  CA194MT-ACTION          PIC X(1).
+      *        'C' = CHANGE THE POINT AT CA194MT-SEQ-NUM TO THE NEW
+      *              X/Y GIVEN BELOW.
+      *        'D' = DELETE THE POINT AT CA194MT-SEQ-NUM, CLOSING THE
+      *              GAP IN THE PARCEL'S POINT SEQUENCE.
+      *        'A' = ADD A NEW POINT (THE X/Y GIVEN BELOW) ONTO THE
+      *              END OF THE PARCEL'S POINT SET; CA194MT-SEQ-NUM
+      *              IS NOT USED.
+           05  CA194MT-SEQ-NUM         PIC 9(2).
+           05  CA194MT-POINT-X         PIC S9(6)V99
+                                        SIGN IS LEADING SEPARATE.
+           05  CA194MT-POINT-Y         PIC S9(6)V99
+                                        SIGN IS LEADING SEPARATE.
