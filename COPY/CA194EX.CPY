@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  CA194EX - HULL RECONCILIATION EXCEPTIONS REPORT RECORD FOR
+      *  CA194 (CONVEX-HULL)
+      *  ONE RECORD PER MISMATCH FOUND WHEN COMPARING A FRESHLY
+      *  COMPUTED HULL AGAINST THE SAME PARCEL'S HULL FROM A PRIOR
+      *  RUN (CA194PH, IN THE CA194HL OUTPUT LAYOUT) - EITHER THE
+      *  VERTEX COUNT CHANGED OR ONE OF THE VERTEX COORDINATES DID,
+      *  SO AN UNEXPECTED BOUNDARY CHANGE GETS CAUGHT INSTEAD OF
+      *  SILENTLY OVERWRITING LAST PERIOD'S FIGURES.
+      *****************************************************************
+       01  HULL-EXCEPTION-RECORD.
+           05  CA194-EX-PARCEL-ID      PIC X(10).
+           05  CA194-EX-TYPE           PIC X(26).
+           05  CA194-EX-SEQ-NUM        PIC 9(2).
+           05  CA194-EX-PRIOR-COUNT    PIC 9(2).
+           05  CA194-EX-NEW-COUNT      PIC 9(2).
+           05  CA194-EX-PRIOR-X        PIC S9(6)V99
+                                        SIGN IS LEADING SEPARATE.
+           05  CA194-EX-PRIOR-Y        PIC S9(6)V99
+                                        SIGN IS LEADING SEPARATE.
+           05  CA194-EX-NEW-X          PIC S9(6)V99
+                                        SIGN IS LEADING SEPARATE.
+           05  CA194-EX-NEW-Y          PIC S9(6)V99
+                                        SIGN IS LEADING SEPARATE.
