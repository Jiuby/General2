@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  CA194HL - CONVEX HULL OUTPUT RECORD FOR CA194 (CONVEX-HULL)
+      *  ONE RECORD PER HULL VERTEX, KEYED BY PARCEL, FOR THE GIS/
+      *  MAPPING SYSTEM TO LOAD DIRECTLY. SEQ NUMBER IS THE VERTEX'S
+      *  POSITION WITHIN THE HULL (CONVEX-HULL-INDEX).
+      *****************************************************************
+       01  HULL-OUTPUT-RECORD.
+           05  CA194-OUT-PARCEL-ID     PIC X(10).
+           05  CA194-OUT-SEQ-NUM       PIC 9(2).
+           05  CA194-OUT-X             PIC S9(6)V99
+                                        SIGN IS LEADING SEPARATE.
+           05  CA194-OUT-Y             PIC S9(6)V99
+                                        SIGN IS LEADING SEPARATE.
